@@ -0,0 +1,15 @@
+000010*================================================================
+000020* STATO     - LAYOUT TABELLA REGIONI / PROVINCE (RICERCA GEOGRAF.)
+000030*             SCRITTO   : S.ROSSI    10/03/1998
+000040*             MODIFICHE :
+000050*             10/03/1998 SR  PRIMA STESURA
+000060*================================================================
+000070  01  REG-STATO.
+000080      05  REG-REGIONE OCCURS 25 TIMES
+000090              INDEXED BY REG-NUM1.
+000100          10  REG-COD-REG         PIC XX.
+000110          10  REG-DES-REG         PIC X(20).
+000120          10  REG-PROVINCIA OCCURS 10 TIMES
+000130                  INDEXED BY REG-NUM2.
+000140              15  REG-COD-PRO     PIC XX.
+000150              15  REG-DES-PRO     PIC X(20).
