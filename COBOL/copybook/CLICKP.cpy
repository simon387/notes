@@ -0,0 +1,12 @@
+000010*================================================================
+000020* CLICKP    - LAYOUT RECORD FILE DI CHECKPOINT AGGIORNAMENTO CLI
+000030*             SCRITTO   : S.ROSSI    09/08/2026
+000040*             MODIFICHE :
+000050*             09/08/2026 SR  PRIMA STESURA
+000060*================================================================
+000070  01  CKP-RECORD.
+000080      05  CKP-PROGRAMMA            PIC X(08).
+000090      05  CKP-ULTIMA-CHIAVE        PIC X(05).
+000100      05  CKP-CONTATORE            PIC 9(07).
+000110      05  CKP-DATA                 PIC X(08).
+000120      05  CKP-ORA                  PIC X(06).
