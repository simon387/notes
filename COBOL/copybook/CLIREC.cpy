@@ -0,0 +1,11 @@
+000010*================================================================
+000020* CLIREC    - LAYOUT RECORD ANAGRAFICA CLIENTI (FLUSSO SEQUENZ.)
+000030*             SCRITTO   : S.ROSSI    10/03/1998
+000040*             MODIFICHE :
+000050*             10/03/1998 SR  PRIMA STESURA
+000060*================================================================
+000070  01  CLI-RECORD.
+000080      05  CLI-CHIAVE               PIC X(05).
+000090      05  CLI-NOME                 PIC X(20).
+000100      05  CLI-SALDO                PIC S9(7)V99.
+000110      05  FILLER                   PIC X(10).
