@@ -0,0 +1,14 @@
+000010*================================================================
+000020* ERRLOG    - LAYOUT RECORD FILE DI LOG ERRORI I/O (DECLARATIVES)
+000030*             SCRITTO   : S.ROSSI    09/08/2026
+000040*             MODIFICHE :
+000050*             09/08/2026 SR  PRIMA STESURA
+000060*================================================================
+000070  01  ERL-RECORD.
+000080      05  ERL-DATA                 PIC X(08).
+000090      05  ERL-ORA                  PIC X(06).
+000100      05  ERL-PROGRAMMA            PIC X(08).
+000110      05  ERL-NOME-FLUSSO          PIC X(08).
+000120      05  ERL-OPERAZIONE           PIC X(08).
+000130      05  ERL-FILE-STATUS          PIC X(02).
+000140      05  FILLER                   PIC X(10).
