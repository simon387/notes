@@ -0,0 +1,9 @@
+000010*================================================================
+000020* PRVREC    - LAYOUT RECORD FLUSSO SEQUENZIALE MASTER PROVINCE
+000030*             SCRITTO   : S.ROSSI    09/08/2026
+000040*             MODIFICHE :
+000050*             09/08/2026 SR  PRIMA STESURA
+000060*================================================================
+000070  01  PRVREC-RECORD.
+000080      05  PRVREC-CAP               PIC 9(05).
+000090      05  PRVREC-NOME-PR           PIC X(15).
