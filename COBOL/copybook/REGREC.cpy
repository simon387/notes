@@ -0,0 +1,11 @@
+000010*================================================================
+000020* REGREC    - LAYOUT RECORD FLUSSO MASTER REGIONI/PROVINCE
+000030*             SCRITTO   : S.ROSSI    09/08/2026
+000040*             MODIFICHE :
+000050*             09/08/2026 SR  PRIMA STESURA
+000060*================================================================
+000070  01  REGREC-RECORD.
+000080      05  REGREC-COD-REG           PIC XX.
+000090      05  REGREC-DES-REG           PIC X(20).
+000100      05  REGREC-COD-PRO           PIC XX.
+000110      05  REGREC-DES-PRO           PIC X(20).
