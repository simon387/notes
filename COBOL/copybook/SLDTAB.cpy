@@ -0,0 +1,11 @@
+000010*================================================================
+000020* SLDTAB    - LAYOUT TABELLA SALDI CLIENTI (CICLO SOLLECITI)
+000030*             SCRITTO   : S.ROSSI    10/03/1998
+000040*             MODIFICHE :
+000050*             10/03/1998 SR  PRIMA STESURA
+000060*================================================================
+000070  01  SLD-TAB-SALDI.
+000080      05  SLD-CLIENTE OCCURS 91 TIMES
+000090              INDEXED BY SLD-X.
+000100          10  SLD-COD             PIC X(05).
+000110          10  SLD-SALDO           PIC S9(7).
