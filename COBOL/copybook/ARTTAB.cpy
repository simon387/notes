@@ -0,0 +1,17 @@
+000010*================================================================
+000020* ARTTAB    - LAYOUT TABELLE ARTICOLI / SCONTI PER RICERCA
+000030*             SCRITTO   : S.ROSSI    10/03/1998
+000040*             MODIFICHE :
+000050*             10/03/1998 SR  PRIMA STESURA
+000060*================================================================
+000070  01  ART-TAB-SCONTI.
+000080      05  ART-SCONTI              PIC X(30)
+000090              VALUE "100535479007213861211709101529".
+000100      05  ART-R-SC REDEFINES ART-SCONTI.
+000110          10  ART-SC              PIC 99 OCCURS 15 TIMES
+000120                  INDEXED BY ART-IND1.
+000130  01  ART-TAB-ARTICOLI.
+000140      05  ART-ARTICOLO OCCURS 15 TIMES
+000150              INDEXED BY ART-IND2.
+000160          10  ART-COD             PIC X(05).
+000170          10  ART-DES             PIC X(30).
