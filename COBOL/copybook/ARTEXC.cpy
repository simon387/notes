@@ -0,0 +1,12 @@
+000010*================================================================
+000020* ARTEXC    - LAYOUT RECORD FILE ECCEZIONI CODICI NON TROVATI
+000030*             SCRITTO   : S.ROSSI    09/08/2026
+000040*             MODIFICHE :
+000050*             09/08/2026 SR  PRIMA STESURA
+000060*================================================================
+000070  01  ARTEXC-RECORD.
+000080      05  ARTEXC-COD              PIC X(05).
+000090      05  ARTEXC-DATA             PIC X(08).
+000100      05  ARTEXC-ORA              PIC X(06).
+000110      05  ARTEXC-OPERATORE        PIC X(08).
+000120      05  FILLER                  PIC X(13).
