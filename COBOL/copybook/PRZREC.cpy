@@ -0,0 +1,10 @@
+000010*================================================================
+000020* PRZREC    - LAYOUT RECORD MASTER PREZZI (ORGANIZZAZIONE INDEXED)
+000030*             SCRITTO   : S.ROSSI    10/03/1998
+000040*             MODIFICHE :
+000050*             10/03/1998 SR  PRIMA STESURA
+000060*================================================================
+000070  01  PRZ-RECORD.
+000080      05  PRZ-COD-ART              PIC X(07).
+000090      05  PRZ-PRU                  PIC 9(06).
+000100      05  FILLER                   PIC X(10).
