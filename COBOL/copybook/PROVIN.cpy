@@ -0,0 +1,11 @@
+000010*================================================================
+000020* PROVIN    - LAYOUT TABELLA PROVINCE (EL-PROV)
+000030*             SCRITTO   : S.ROSSI    10/03/1998
+000040*             MODIFICHE :
+000050*             10/03/1998 SR  PRIMA STESURA
+000060*================================================================
+000070  01  PRV-TABELLA.
+000080      05  PRV-EL-PROV OCCURS 150 TIMES
+000090              INDEXED BY PRV-X.
+000100          10  PRV-CAP             PIC 9(05).
+000110          10  PRV-NOME-PR         PIC X(15).
