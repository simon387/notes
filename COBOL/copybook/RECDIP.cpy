@@ -0,0 +1,11 @@
+000010*================================================================
+000020* RECDIP    - LAYOUT RECORD ALIQUOTE RITENUTA DIPENDENTE (REC-DIP)
+000030*             SCRITTO   : S.ROSSI    10/03/1998
+000040*             MODIFICHE :
+000050*             10/03/1998 SR  PRIMA STESURA
+000060*================================================================
+000070  01  DIP-REC-DIP.
+000080      05  DIP-MATR                 PIC X(05).
+000090      05  DIP-TRAT-ALIQUO          PIC 9(07)
+000100              OCCURS 8 TIMES
+000110              INDEXED BY DIP-X.
