@@ -0,0 +1,161 @@
+000010*================================================================
+000020  IDENTIFICATION DIVISION.
+000030*================================================================
+000040  PROGRAM-ID.     RIC200.
+000050  AUTHOR.         S. ROSSI.
+000060  INSTALLATION.   UFFICIO ELABORAZIONE DATI - MAGAZZINO ARTICOLI.
+000070  DATE-WRITTEN.   09/08/2026.
+000080  DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100* STORIA DELLE MODIFICHE
+000110* DATA       AUTORE  DESCRIZIONE
+000120* 09/08/2026 SR      PRIMA STESURA - L'ESITO DELLA RICERCA
+000130*                     ARTICOLO/SCONTO DIVENTA UN VERO TABULATO CON
+000140*                     INTESTAZIONE DI PAGINA (DATA, NUMERO PAGINA,
+000150*                     TITOLI COD/DES/SC), SALTO PAGINA AUTOMATICO
+000160*                     E RIGA FINALE CON IL TOTALE DEI TROVATI, AL
+000170*                     POSTO DI WRITE RIGA BEFORE 2 SENZA FD.
+000180*----------------------------------------------------------------
+000190*================================================================
+000200  ENVIRONMENT DIVISION.
+000210*================================================================
+000220  CONFIGURATION SECTION.
+000230  SOURCE-COMPUTER.   IBM-370.
+000240  OBJECT-COMPUTER.   IBM-370.
+000250  INPUT-OUTPUT SECTION.
+000260  FILE-CONTROL.
+000270      SELECT TICKET-IN   ASSIGN TO TICKETIN
+000280          ORGANIZATION IS SEQUENTIAL
+000290          FILE STATUS IS RIC-FS-TICKET.
+000300      SELECT RIGA-OUT    ASSIGN TO RIGA
+000310          ORGANIZATION IS SEQUENTIAL
+000320          FILE STATUS IS RIC-FS-RIGA.
+000330*================================================================
+000340  DATA DIVISION.
+000350*================================================================
+000360  FILE SECTION.
+000370  FD  TICKET-IN
+000380      LABEL RECORDS ARE STANDARD
+000390      RECORDING MODE IS F.
+000400  01  TICKET-IN-RECORD.
+000410      05  TI-COD-RICERCA          PIC X(05).
+000420      05  FILLER                  PIC X(75).
+000430  FD  RIGA-OUT
+000440      LABEL RECORDS ARE STANDARD
+000450      RECORDING MODE IS F.
+000460  01  RIGA-RECORD                 PIC X(80).
+000470  WORKING-STORAGE SECTION.
+000480  COPY ARTTAB.
+000490  77  RIC-FS-TICKET                PIC X(02) VALUE SPACES.
+000500  77  RIC-FS-RIGA                  PIC X(02) VALUE SPACES.
+000510  77  RIC-RIGHE-PER-PAGINA          PIC 9(02) COMP VALUE 40.
+000520  77  RIC-RIGHE-STAMPATE            PIC 9(02) COMP VALUE ZERO.
+000530  77  RIC-NUM-PAGINA                PIC 9(03) COMP VALUE ZERO.
+000540  77  RIC-TOTALE-TROVATI            PIC 9(05) COMP VALUE ZERO.
+000550  01  RIC-SWITCHES.
+000560      05  RIC-EOF-SW               PIC X(01) VALUE "N".
+000570          88  RIC-EOF-TICKET                 VALUE "S".
+000580  01  RIC-INTESTAZ-1.
+000590      05  FILLER                   PIC X(07) VALUE "DATA : ".
+000600      05  RIC-H-DATA               PIC X(08).
+000610      05  FILLER                   PIC X(42) VALUE SPACES.
+000620      05  FILLER                   PIC X(08) VALUE "PAGINA  ".
+000630      05  RIC-H-PAGINA             PIC ZZ9.
+000640      05  FILLER                   PIC X(12) VALUE SPACES.
+000650  01  RIC-INTESTAZ-2.
+000660      05  FILLER                   PIC X(05) VALUE "COD".
+000662      05  FILLER                   PIC X(02) VALUE SPACES.
+000670      05  FILLER                   PIC X(30) VALUE "DES".
+000672      05  FILLER                   PIC X(02) VALUE SPACES.
+000680      05  FILLER                   PIC X(04) VALUE "SC".
+000690      05  FILLER                   PIC X(37) VALUE SPACES.
+000700  01  RIC-RIGA-DETTAGLIO.
+000710      05  RIC-D-COD                PIC X(05).
+000720      05  FILLER                   PIC X(02) VALUE SPACES.
+000730      05  RIC-D-DES                PIC X(30).
+000740      05  FILLER                   PIC X(02) VALUE SPACES.
+000750      05  RIC-D-SC                 PIC Z9.
+000760      05  FILLER                   PIC X(39) VALUE SPACES.
+000770  01  RIC-RIGA-TOTALE.
+000780      05  FILLER                   PIC X(26)
+000790              VALUE "TOTALE ARTICOLI TROVATI : ".
+000800      05  RIC-T-TOTALE             PIC ZZ,ZZ9.
+000810      05  FILLER                   PIC X(48) VALUE SPACES.
+000820*================================================================
+000830  PROCEDURE DIVISION.
+000840*================================================================
+000850  0000-MAINLINE.
+000860      PERFORM 1000-INIZIALIZZA THRU 1000-INIZIALIZZA-EXIT.
+000870      PERFORM 2000-LETTURA     THRU 2000-LETTURA-EXIT.
+000880      PERFORM 3000-RICERCA     THRU 3000-RICERCA-EXIT
+000890          UNTIL RIC-EOF-TICKET.
+000900      PERFORM 8000-FINALIZZA   THRU 8000-FINALIZZA-EXIT.
+000910      STOP RUN.
+000920*----------------------------------------------------------------
+000930  1000-INIZIALIZZA.
+000940      OPEN INPUT  TICKET-IN.
+000950      OPEN OUTPUT RIGA-OUT.
+000960      PERFORM 1100-STAMPA-INTESTAZIONE
+000970          THRU 1100-STAMPA-INTESTAZIONE-EXIT.
+000980  1000-INIZIALIZZA-EXIT.
+000990      EXIT.
+001000*----------------------------------------------------------------
+001010  1100-STAMPA-INTESTAZIONE.
+001020      ADD 1 TO RIC-NUM-PAGINA.
+001030      ACCEPT RIC-H-DATA FROM DATE YYYYMMDD.
+001040      MOVE RIC-NUM-PAGINA TO RIC-H-PAGINA.
+001050      IF RIC-NUM-PAGINA = 1
+001060          WRITE RIGA-RECORD FROM RIC-INTESTAZ-1
+001070      ELSE
+001080          WRITE RIGA-RECORD FROM RIC-INTESTAZ-1
+001090              AFTER ADVANCING PAGE
+001100      END-IF.
+001110      WRITE RIGA-RECORD FROM RIC-INTESTAZ-2
+001120          AFTER ADVANCING 2 LINES.
+001130      MOVE ZERO TO RIC-RIGHE-STAMPATE.
+001140  1100-STAMPA-INTESTAZIONE-EXIT.
+001150      EXIT.
+001160*----------------------------------------------------------------
+001170  2000-LETTURA.
+001180      READ TICKET-IN
+001190          AT END
+001200              MOVE "S" TO RIC-EOF-SW
+001210      END-READ.
+001220  2000-LETTURA-EXIT.
+001230      EXIT.
+001240*----------------------------------------------------------------
+001250  3000-RICERCA.
+001260      SET ART-IND1 ART-IND2 TO 1.
+001270      SEARCH ART-ARTICOLO VARYING ART-IND1
+001280          AT END
+001290              CONTINUE
+001300          WHEN ART-COD(ART-IND2) = TI-COD-RICERCA
+001310              PERFORM 3100-SCRIVI-RIGA THRU 3100-SCRIVI-RIGA-EXIT
+001320      END-SEARCH.
+001330      PERFORM 2000-LETTURA THRU 2000-LETTURA-EXIT.
+001340  3000-RICERCA-EXIT.
+001350      EXIT.
+001360*----------------------------------------------------------------
+001370  3100-SCRIVI-RIGA.
+001380      IF RIC-RIGHE-STAMPATE NOT LESS THAN RIC-RIGHE-PER-PAGINA
+001390          PERFORM 1100-STAMPA-INTESTAZIONE
+001400              THRU 1100-STAMPA-INTESTAZIONE-EXIT
+001410      END-IF.
+001420      MOVE ART-COD(ART-IND2) TO RIC-D-COD.
+001430      MOVE ART-DES(ART-IND2) TO RIC-D-DES.
+001440      MOVE ART-SC(ART-IND1)  TO RIC-D-SC.
+001450      WRITE RIGA-RECORD FROM RIC-RIGA-DETTAGLIO
+001460          AFTER ADVANCING 1 LINE.
+001470      ADD 1 TO RIC-RIGHE-STAMPATE.
+001480      ADD 1 TO RIC-TOTALE-TROVATI.
+001490  3100-SCRIVI-RIGA-EXIT.
+001500      EXIT.
+001510*----------------------------------------------------------------
+001520  8000-FINALIZZA.
+001530      MOVE RIC-TOTALE-TROVATI TO RIC-T-TOTALE.
+001540      WRITE RIGA-RECORD FROM RIC-RIGA-TOTALE
+001550          AFTER ADVANCING 2 LINES.
+001560      CLOSE TICKET-IN.
+001570      CLOSE RIGA-OUT.
+001580  8000-FINALIZZA-EXIT.
+001590      EXIT.
