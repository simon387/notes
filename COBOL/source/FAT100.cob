@@ -0,0 +1,135 @@
+000010*================================================================
+000020  IDENTIFICATION DIVISION.
+000030*================================================================
+000040  PROGRAM-ID.     FAT100.
+000050  AUTHOR.         S. ROSSI.
+000060  INSTALLATION.   UFFICIO ELABORAZIONE DATI - FATTURAZIONE.
+000070  DATE-WRITTEN.   09/08/2026.
+000080  DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100* STORIA DELLE MODIFICHE
+000110* DATA       AUTORE  DESCRIZIONE
+000120* 09/08/2026 SR      PRIMA STESURA - CALCOLO DELLA FATTURA CLIENTE
+000130*                     A PARTIRE DA IMPORTO LORDO E PERCENTUALE DI
+000140*                     SCONTO, CON STAMPA DEL LORDO/NETTO CLIENTE.
+000150*----------------------------------------------------------------
+000160*================================================================
+000170  ENVIRONMENT DIVISION.
+000180*================================================================
+000190  CONFIGURATION SECTION.
+000200  SOURCE-COMPUTER.   IBM-370.
+000210  OBJECT-COMPUTER.   IBM-370.
+000220  INPUT-OUTPUT SECTION.
+000230  FILE-CONTROL.
+000240      SELECT FATTURE-IN  ASSIGN TO FATTUREIN
+000250          ORGANIZATION IS SEQUENTIAL
+000260          FILE STATUS IS FAT-FS-IN.
+000270      SELECT FATTURE-OUT ASSIGN TO FATTURE
+000280          ORGANIZATION IS SEQUENTIAL
+000290          FILE STATUS IS FAT-FS-OUT.
+000300*================================================================
+000310  DATA DIVISION.
+000320*================================================================
+000330  FILE SECTION.
+000340  FD  FATTURE-IN
+000350      LABEL RECORDS ARE STANDARD
+000360      RECORDING MODE IS F.
+000370  01  FATTURE-IN-RECORD.
+000380      05  FI-CUSTOMER-NAME         PIC X(20).
+000390      05  FI-GROSS-PAY             PIC 9(5)V99.
+000400      05  FI-CUST-DISCOUNT         PIC V99.
+000410      05  FILLER                   PIC X(51).
+000420  FD  FATTURE-OUT
+000430      LABEL RECORDS ARE STANDARD
+000440      RECORDING MODE IS F.
+000450  01  FATTURE-OUT-RECORD           PIC X(80).
+000460  WORKING-STORAGE SECTION.
+000470  77  FAT-FS-IN                    PIC X(02) VALUE SPACES.
+000480  77  FAT-FS-OUT                   PIC X(02) VALUE SPACES.
+000490  01  FAT-GROSS-PAY                PIC 9(5)V99 VALUE ZEROS.
+000500  01  FAT-CUSTOMER-NAME            PIC X(20) VALUE SPACES.
+000510  01  FAT-CUST-DISCOUNT            PIC V99 VALUE .25.
+000520  01  FAT-NET-AMOUNT               PIC 9(5)V99 VALUE ZEROS.
+000530  01  FAT-SWITCHES.
+000540      05  FAT-EOF-SW               PIC X(01) VALUE "N".
+000550          88  FAT-EOF-IN                     VALUE "S".
+000560      05  FAT-OVERFLOW-SW          PIC X(01) VALUE "N".
+000570          88  FAT-CALCOLO-IN-OVERFLOW        VALUE "S".
+000580  01  FAT-RIGA-STAMPA.
+000590      05  FILLER                   PIC X(10) VALUE "CLIENTE : ".
+000600      05  FAT-R-NOME               PIC X(20).
+000610      05  FILLER                   PIC X(04) VALUE SPACES.
+000620      05  FILLER                   PIC X(08) VALUE "LORDO : ".
+000630      05  FAT-R-LORDO              PIC Z(4)9.99.
+000640      05  FILLER                   PIC X(04) VALUE SPACES.
+000650      05  FILLER                   PIC X(08) VALUE "NETTO : ".
+000660      05  FAT-R-NETTO              PIC Z(4)9.99.
+000670      05  FILLER                   PIC X(10) VALUE SPACES.
+000680*================================================================
+000690  PROCEDURE DIVISION.
+000700*================================================================
+000710  0000-MAINLINE.
+000720      PERFORM 1000-INIZIALIZZA THRU 1000-INIZIALIZZA-EXIT.
+000730      PERFORM 2000-LETTURA THRU 2000-LETTURA-EXIT.
+000740      PERFORM 3000-ELABORA-FATTURA THRU 3000-ELABORA-FATTURA-EXIT
+000750          UNTIL FAT-EOF-IN.
+000760      PERFORM 8000-FINALIZZA THRU 8000-FINALIZZA-EXIT.
+000770      STOP RUN.
+000780*----------------------------------------------------------------
+000790  1000-INIZIALIZZA.
+000800      OPEN INPUT  FATTURE-IN.
+000810      OPEN OUTPUT FATTURE-OUT.
+000820  1000-INIZIALIZZA-EXIT.
+000830      EXIT.
+000840*----------------------------------------------------------------
+000850  2000-LETTURA.
+000860      READ FATTURE-IN
+000870          AT END
+000880              MOVE "S" TO FAT-EOF-SW
+000890      END-READ.
+000900  2000-LETTURA-EXIT.
+000910      EXIT.
+000920*----------------------------------------------------------------
+000930  3000-ELABORA-FATTURA.
+000940      MOVE FI-CUSTOMER-NAME TO FAT-CUSTOMER-NAME.
+000950      MOVE FI-GROSS-PAY     TO FAT-GROSS-PAY.
+000955      MOVE .25              TO FAT-CUST-DISCOUNT.
+000960      IF FI-CUST-DISCOUNT NUMERIC AND FI-CUST-DISCOUNT > ZERO
+000970          MOVE FI-CUST-DISCOUNT TO FAT-CUST-DISCOUNT
+000980      END-IF.
+000990      PERFORM 3100-CALCOLA-NETTO THRU 3100-CALCOLA-NETTO-EXIT.
+001000      PERFORM 3200-STAMPA-RIGA   THRU 3200-STAMPA-RIGA-EXIT.
+001010      PERFORM 2000-LETTURA THRU 2000-LETTURA-EXIT.
+001020  3000-ELABORA-FATTURA-EXIT.
+001030      EXIT.
+001040*----------------------------------------------------------------
+001050  3100-CALCOLA-NETTO.
+001060      MOVE "N" TO FAT-OVERFLOW-SW.
+001070      COMPUTE FAT-NET-AMOUNT ROUNDED =
+001080          FAT-GROSS-PAY - (FAT-GROSS-PAY * FAT-CUST-DISCOUNT)
+001090          ON SIZE ERROR
+001100              MOVE "S" TO FAT-OVERFLOW-SW
+001110              MOVE FAT-GROSS-PAY TO FAT-NET-AMOUNT
+001120      END-COMPUTE.
+001130  3100-CALCOLA-NETTO-EXIT.
+001140      EXIT.
+001150*----------------------------------------------------------------
+001160  3200-STAMPA-RIGA.
+001170      MOVE SPACES          TO FATTURE-OUT-RECORD.
+001180      MOVE FAT-CUSTOMER-NAME TO FAT-R-NOME.
+001190      MOVE FAT-GROSS-PAY     TO FAT-R-LORDO.
+001200      MOVE FAT-NET-AMOUNT    TO FAT-R-NETTO.
+001210      MOVE FAT-RIGA-STAMPA  TO FATTURE-OUT-RECORD.
+001220      WRITE FATTURE-OUT-RECORD.
+001230      IF FAT-CALCOLO-IN-OVERFLOW
+001240          DISPLAY "FAT100 - OVERFLOW CALCOLO NETTO PER "
+001250              FAT-CUSTOMER-NAME
+001260      END-IF.
+001270  3200-STAMPA-RIGA-EXIT.
+001280      EXIT.
+001290*----------------------------------------------------------------
+001300  8000-FINALIZZA.
+001310      CLOSE FATTURE-IN.
+001320      CLOSE FATTURE-OUT.
+001330  8000-FINALIZZA-EXIT.
+001340      EXIT.
