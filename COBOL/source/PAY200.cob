@@ -0,0 +1,114 @@
+000010*================================================================
+000020  IDENTIFICATION DIVISION.
+000030*================================================================
+000040  PROGRAM-ID.     PAY200.
+000050  AUTHOR.         S. ROSSI.
+000060  INSTALLATION.   UFFICIO ELABORAZIONE DATI - PERSONALE E PAGHE.
+000070  DATE-WRITTEN.   09/08/2026.
+000080  DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100* STORIA DELLE MODIFICHE
+000110* DATA       AUTORE  DESCRIZIONE
+000120* 09/08/2026 SR      PRIMA STESURA - CONTROLLO DEI LIMITI DELLE
+000130*                     ALIQUOTE DI RITENUTA (TRAT-ALIQUO) DI OGNI
+000140*                     DIPENDENTE PRIMA DEL CICLO PAGHE.
+000150*----------------------------------------------------------------
+000160*================================================================
+000170  ENVIRONMENT DIVISION.
+000180*================================================================
+000190  CONFIGURATION SECTION.
+000200  SOURCE-COMPUTER.   IBM-370.
+000210  OBJECT-COMPUTER.   IBM-370.
+000220  INPUT-OUTPUT SECTION.
+000230  FILE-CONTROL.
+000240      SELECT DIPEND-IN   ASSIGN TO DIPENDIN
+000250          ORGANIZATION IS SEQUENTIAL
+000260          FILE STATUS IS PAY-FS-DIPEND.
+000270      SELECT CONTR-OUT   ASSIGN TO CONTROLLI
+000280          ORGANIZATION IS SEQUENTIAL
+000290          FILE STATUS IS PAY-FS-CONTR.
+000300*================================================================
+000310  DATA DIVISION.
+000320*================================================================
+000330  FILE SECTION.
+000340  FD  DIPEND-IN
+000350      LABEL RECORDS ARE STANDARD.
+000360      COPY RECDIP.
+000370  FD  CONTR-OUT
+000380      LABEL RECORDS ARE STANDARD
+000390      RECORDING MODE IS F.
+000400  01  CONTR-OUT-RECORD.
+000410      05  CO-MATR                 PIC X(05).
+000420      05  FILLER                  PIC X(02) VALUE SPACES.
+000430      05  CO-SLOT                 PIC 9(01).
+000440      05  FILLER                  PIC X(02) VALUE SPACES.
+000450      05  CO-VALORE               PIC 9(07).
+000460      05  FILLER                  PIC X(02) VALUE SPACES.
+000470      05  CO-MESSAGGIO            PIC X(21).
+000480      05  FILLER                  PIC X(39).
+000490  WORKING-STORAGE SECTION.
+000500  77  PAY-FS-DIPEND                PIC X(02) VALUE SPACES.
+000510  77  PAY-FS-CONTR                 PIC X(02) VALUE SPACES.
+000520  77  PAY-ALIQUO-MIN                PIC 9(07) VALUE 0000000.
+000530  77  PAY-ALIQUO-MAX                PIC 9(07) VALUE 0500000.
+000540  77  PAY-X                         PIC 9(01) COMP.
+000550  77  PAY-ANOMALIE                  PIC 9(07) COMP VALUE ZERO.
+000560  01  PAY-SWITCHES.
+000570      05  PAY-EOF-SW              PIC X(01) VALUE "N".
+000580          88  PAY-EOF-DIPEND                VALUE "S".
+000590*================================================================
+000600  PROCEDURE DIVISION.
+000610*================================================================
+000620  0000-MAINLINE.
+000630      PERFORM 1000-INIZIALIZZA THRU 1000-INIZIALIZZA-EXIT.
+000640      PERFORM 2000-LETTURA THRU 2000-LETTURA-EXIT.
+000650      PERFORM 3000-ELABORA-DIPENDENTE
+000660          THRU 3000-ELABORA-DIPENDENTE-EXIT
+000670          UNTIL PAY-EOF-DIPEND.
+000680      PERFORM 8000-FINALIZZA THRU 8000-FINALIZZA-EXIT.
+000690      STOP RUN.
+000700*----------------------------------------------------------------
+000710  1000-INIZIALIZZA.
+000720      OPEN INPUT  DIPEND-IN.
+000730      OPEN OUTPUT CONTR-OUT.
+000740  1000-INIZIALIZZA-EXIT.
+000750      EXIT.
+000760*----------------------------------------------------------------
+000770  2000-LETTURA.
+000780      READ DIPEND-IN
+000790          AT END
+000800              MOVE "S" TO PAY-EOF-SW
+000810      END-READ.
+000820  2000-LETTURA-EXIT.
+000830      EXIT.
+000840*----------------------------------------------------------------
+000850  3000-ELABORA-DIPENDENTE.
+000860      PERFORM 3100-VERIFICA-ALIQUOTA
+000870          THRU 3100-VERIFICA-ALIQUOTA-EXIT
+000880          VARYING DIP-X FROM 1 BY 1
+000890          UNTIL DIP-X > 8.
+000900      PERFORM 2000-LETTURA THRU 2000-LETTURA-EXIT.
+000910  3000-ELABORA-DIPENDENTE-EXIT.
+000920      EXIT.
+000930*----------------------------------------------------------------
+000940  3100-VERIFICA-ALIQUOTA.
+000950      MOVE DIP-X TO PAY-X.
+000960      IF DIP-TRAT-ALIQUO(DIP-X) < PAY-ALIQUO-MIN
+000970       OR DIP-TRAT-ALIQUO(DIP-X) > PAY-ALIQUO-MAX
+000980          MOVE SPACES              TO CONTR-OUT-RECORD
+000990          MOVE DIP-MATR             TO CO-MATR
+001000          MOVE PAY-X                TO CO-SLOT
+001010          MOVE DIP-TRAT-ALIQUO(DIP-X) TO CO-VALORE
+001020          MOVE "ALIQUOTA FUORI LIMITI" TO CO-MESSAGGIO
+001030          WRITE CONTR-OUT-RECORD
+001040          ADD 1 TO PAY-ANOMALIE
+001050      END-IF.
+001060  3100-VERIFICA-ALIQUOTA-EXIT.
+001070      EXIT.
+001080*----------------------------------------------------------------
+001090  8000-FINALIZZA.
+001100      CLOSE DIPEND-IN.
+001110      CLOSE CONTR-OUT.
+001120      DISPLAY "PAY200 - ANOMALIE RILEVATE: " PAY-ANOMALIE.
+001130  8000-FINALIZZA-EXIT.
+001140      EXIT.
