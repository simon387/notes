@@ -0,0 +1,152 @@
+000010*================================================================
+000020  IDENTIFICATION DIVISION.
+000030*================================================================
+000040  PROGRAM-ID.     SOLLECI1.
+000050  AUTHOR.         S. ROSSI.
+000060  INSTALLATION.   UFFICIO ELABORAZIONE DATI - CONTABILITA CLIENTI.
+000070  DATE-WRITTEN.   10/03/1998.
+000080  DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100* STORIA DELLE MODIFICHE
+000110* DATA       AUTORE  DESCRIZIONE
+000120* 10/03/1998 SR      PRIMA STESURA - CICLO BATCH SOLLECITI.
+000130* 09/08/2026 SR      IL CICLO ORA SCANDISCE TUTTA TAB-SALDI IN UN
+000140*                     UNICO PASSO, PRODUCE UN SOLLECITO PER OGNI
+000150*                     CLIENTE A SALDO NEGATIVO E STAMPA IL TOTALE
+000160*                     DEI MODULI EMESSI, AL POSTO DEL RIAVVIO
+000170*                     CERCA/CONTINUA CHE SI FERMA AL PRIMO CASO.
+000180*----------------------------------------------------------------
+000190*================================================================
+000200  ENVIRONMENT DIVISION.
+000210*================================================================
+000220  CONFIGURATION SECTION.
+000230  SOURCE-COMPUTER.   IBM-370.
+000240  OBJECT-COMPUTER.   IBM-370.
+000250  INPUT-OUTPUT SECTION.
+000260  FILE-CONTROL.
+000270      SELECT SALDI-IN    ASSIGN TO SALDIIN
+000280          ORGANIZATION IS SEQUENTIAL
+000290          FILE STATUS IS SLD-FS-SALDI.
+000300      SELECT MODULI-OUT  ASSIGN TO MODULI
+000310          ORGANIZATION IS SEQUENTIAL
+000320          FILE STATUS IS SLD-FS-MODULI.
+000330*================================================================
+000340  DATA DIVISION.
+000350*================================================================
+000360  FILE SECTION.
+000370  FD  SALDI-IN
+000380      LABEL RECORDS ARE STANDARD
+000390      RECORDING MODE IS F.
+000400  01  SALDI-IN-RECORD.
+000410      05  SI-COD                  PIC X(05).
+000420      05  SI-SALDO                PIC S9(7).
+000430  FD  MODULI-OUT
+000440      LABEL RECORDS ARE STANDARD
+000450      RECORDING MODE IS F.
+000460  01  MODULI-OUT-RECORD           PIC X(80).
+000470  WORKING-STORAGE SECTION.
+000480  COPY SLDTAB.
+000490  77  SLD-FS-SALDI                PIC X(02) VALUE SPACES.
+000500  77  SLD-FS-MODULI               PIC X(02) VALUE SPACES.
+000510  77  SLD-CONTA                   PIC 9(03) COMP VALUE ZERO.
+000520  77  SLD-MODULI-EMESSI           PIC 9(05) COMP VALUE ZERO.
+000530  01  SLD-SWITCHES.
+000540      05  SLD-EOF-SW              PIC X(01) VALUE "N".
+000550          88  SLD-EOF-SALDI                 VALUE "S".
+000555      05  SLD-OVERFLOW-SW         PIC X(01) VALUE "N".
+000556          88  SLD-TABELLA-PIENA             VALUE "S".
+000560  01  SLD-RIGA-INTESTAZ.
+000570      05  FILLER                  PIC X(20)
+000580              VALUE "MODULO DI SOLLECITO".
+000590      05  FILLER                  PIC X(60) VALUE SPACES.
+000600  01  SLD-RIGA-CLIENTE.
+000610      05  FILLER                  PIC X(14)
+000620              VALUE "CODICE CLIENTE".
+000630      05  SLD-R-COD               PIC X(05).
+000640      05  FILLER                  PIC X(10) VALUE SPACES.
+000650      05  FILLER                  PIC X(12) VALUE "SALDO DEBITO".
+000660      05  SLD-R-SALDO             PIC ---,---,--9.
+000670      05  FILLER                  PIC X(28) VALUE SPACES.
+000680  01  SLD-RIGA-TOTALE.
+000690      05  FILLER                  PIC X(20)
+000700              VALUE "MODULI EMESSI TOTALI".
+000710      05  SLD-R-TOTALE            PIC ZZ,ZZ9.
+000720      05  FILLER                  PIC X(54) VALUE SPACES.
+000730*================================================================
+000740  PROCEDURE DIVISION.
+000750*================================================================
+000760  0000-MAINLINE.
+000770      PERFORM 1000-INIZIALIZZA THRU 1000-INIZIALIZZA-EXIT.
+000780      PERFORM 2000-CARICA-SALDI THRU 2000-CARICA-SALDI-EXIT
+000790          UNTIL SLD-EOF-SALDI
+000800             OR SLD-TABELLA-PIENA.
+000810      PERFORM 3000-ELABORA-SOLLECITI
+000820          THRU 3000-ELABORA-SOLLECITI-EXIT
+000830          VARYING SLD-X FROM 1 BY 1
+000840          UNTIL SLD-X > SLD-CONTA.
+000850      PERFORM 8000-FINALIZZA THRU 8000-FINALIZZA-EXIT.
+000860      STOP RUN.
+000870*----------------------------------------------------------------
+000880  1000-INIZIALIZZA.
+000890      OPEN INPUT  SALDI-IN.
+000900      IF SLD-FS-SALDI NOT = "00"
+000910          DISPLAY "SOLLECI1 - ERR APERTURA SALDI-IN " SLD-FS-SALDI
+000920          STOP RUN
+000930      END-IF.
+000940      OPEN OUTPUT MODULI-OUT.
+000950      IF SLD-FS-MODULI NOT = "00"
+000960         DISPLAY "SOLLECI1 - ERR APERTURA MODULI" SLD-FS-MODULI
+000970          STOP RUN
+000980      END-IF.
+000990  1000-INIZIALIZZA-EXIT.
+001000      EXIT.
+001010*----------------------------------------------------------------
+001020  2000-CARICA-SALDI.
+001030      READ SALDI-IN
+001040          AT END
+001050              MOVE "S" TO SLD-EOF-SW
+001060              GO TO 2000-CARICA-SALDI-EXIT
+001070      END-READ.
+001072      IF SLD-CONTA NOT LESS THAN 91
+001074          SET SLD-TABELLA-PIENA TO TRUE
+001076          DISPLAY "SOLLECI1 - TABELLA SALDI PIENA A 91 CLIENTI"
+001078          GO TO 2000-CARICA-SALDI-EXIT
+001079      END-IF.
+001080      ADD 1 TO SLD-CONTA.
+001090      MOVE SI-COD   TO SLD-COD(SLD-CONTA).
+001100      MOVE SI-SALDO TO SLD-SALDO(SLD-CONTA).
+001110  2000-CARICA-SALDI-EXIT.
+001120      EXIT.
+001130*----------------------------------------------------------------
+001140  3000-ELABORA-SOLLECITI.
+001150      IF SLD-SALDO(SLD-X) < 0
+001160          PERFORM 3100-STAMPA-SOLLECITO
+001170              THRU 3100-STAMPA-SOLLECITO-EXIT
+001180      END-IF.
+001190  3000-ELABORA-SOLLECITI-EXIT.
+001200      EXIT.
+001210*----------------------------------------------------------------
+001220  3100-STAMPA-SOLLECITO.
+001230      MOVE SPACES          TO MODULI-OUT-RECORD.
+001240      MOVE SLD-RIGA-INTESTAZ TO MODULI-OUT-RECORD.
+001250      WRITE MODULI-OUT-RECORD.
+001260      MOVE SLD-COD(SLD-X)   TO SLD-R-COD.
+001270      MOVE SLD-SALDO(SLD-X) TO SLD-R-SALDO.
+001280      MOVE SLD-RIGA-CLIENTE TO MODULI-OUT-RECORD.
+001290      WRITE MODULI-OUT-RECORD.
+001300      MOVE SPACES           TO MODULI-OUT-RECORD.
+001310      WRITE MODULI-OUT-RECORD.
+001320      ADD 1 TO SLD-MODULI-EMESSI.
+001330  3100-STAMPA-SOLLECITO-EXIT.
+001340      EXIT.
+001350*----------------------------------------------------------------
+001360  8000-FINALIZZA.
+001370      MOVE SLD-MODULI-EMESSI TO SLD-R-TOTALE.
+001380      MOVE SLD-RIGA-TOTALE   TO MODULI-OUT-RECORD.
+001390      WRITE MODULI-OUT-RECORD.
+001400      CLOSE SALDI-IN.
+001410      CLOSE MODULI-OUT.
+001420      DISPLAY "SOLLECI1 - MODULI DI SOLLECITO EMESSI: "
+001430          SLD-MODULI-EMESSI.
+001440  8000-FINALIZZA-EXIT.
+001450      EXIT.
