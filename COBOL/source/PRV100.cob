@@ -0,0 +1,102 @@
+000010*================================================================
+000020  IDENTIFICATION DIVISION.
+000030*================================================================
+000040  PROGRAM-ID.     PRV100.
+000050  AUTHOR.         S. ROSSI.
+000060  INSTALLATION.   UFFICIO ELABORAZIONE DATI - ANAGRAFICHE.
+000070  DATE-WRITTEN.   09/08/2026.
+000080  DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100* STORIA DELLE MODIFICHE
+000110* DATA       AUTORE  DESCRIZIONE
+000120* 09/08/2026 SR      PRIMA STESURA - CARICAMENTO DELLA TABELLA
+000130*                     PROVINCE (EL-PROV) DA FLUSSO SEQUENZIALE DI
+000140*                     INIZIO GIORNATA, AL POSTO DELLE VALUE FISSE
+000150*                     SU CAP/NOME-PR. SOTTOPROGRAMMA RICHIAMABILE
+000160*                     DA OGNI PROGRAMMA CHE NE ABBIA BISOGNO.
+000170*----------------------------------------------------------------
+000180*================================================================
+000190  ENVIRONMENT DIVISION.
+000200*================================================================
+000210  CONFIGURATION SECTION.
+000220  SOURCE-COMPUTER.   IBM-370.
+000230  OBJECT-COMPUTER.   IBM-370.
+000240  INPUT-OUTPUT SECTION.
+000250  FILE-CONTROL.
+000260      SELECT PROVIN-IN   ASSIGN TO PROVIN
+000270          ORGANIZATION IS SEQUENTIAL
+000280          FILE STATUS IS PRV-FS-IN.
+000290*================================================================
+000300  DATA DIVISION.
+000310*================================================================
+000320  FILE SECTION.
+000330  FD  PROVIN-IN
+000340      LABEL RECORDS ARE STANDARD.
+000350      COPY PRVREC.
+000360  WORKING-STORAGE SECTION.
+000370  77  PRV-FS-IN                    PIC X(02) VALUE SPACES.
+000380  01  PRV-SWITCHES.
+000390      05  PRV-EOF-SW              PIC X(01) VALUE "N".
+000400          88  PRV-EOF-IN                    VALUE "S".
+000410      05  PRV-OVERFLOW-SW         PIC X(01) VALUE "N".
+000420          88  PRV-OVERFLOW                  VALUE "S".
+000430  LINKAGE SECTION.
+000440  COPY PROVIN.
+000450  01  PRV-CARICATI                 PIC 9(05) COMP.
+000460  01  PRV-RETURN-CODE              PIC X(02).
+000470*================================================================
+000480  PROCEDURE DIVISION
+000490      USING PRV-TABELLA PRV-CARICATI PRV-RETURN-CODE.
+000500*================================================================
+000510  0000-MAINLINE.
+000512      PERFORM 1000-INIZIALIZZA THRU 1000-INIZIALIZZA-EXIT.
+000514      IF PRV-RETURN-CODE = "00"
+000516          PERFORM 2000-LETTURA THRU 2000-LETTURA-EXIT
+000518          PERFORM 3000-CARICA-TABELLA
+000519              THRU 3000-CARICA-TABELLA-EXIT
+000520              UNTIL PRV-EOF-IN
+000521                 OR PRV-OVERFLOW
+000522      END-IF.
+000570      PERFORM 8000-FINALIZZA THRU 8000-FINALIZZA-EXIT.
+000580      GOBACK.
+000590*----------------------------------------------------------------
+000600  1000-INIZIALIZZA.
+000610      MOVE ZERO   TO PRV-CARICATI.
+000620      MOVE "00"   TO PRV-RETURN-CODE.
+000630      OPEN INPUT  PROVIN-IN.
+000640      IF PRV-FS-IN NOT = "00"
+000650          MOVE "98" TO PRV-RETURN-CODE
+000660          GO TO 1000-INIZIALIZZA-EXIT
+000670      END-IF.
+000680  1000-INIZIALIZZA-EXIT.
+000690      EXIT.
+000700*----------------------------------------------------------------
+000710  2000-LETTURA.
+000720      READ PROVIN-IN
+000730          AT END
+000740              MOVE "S" TO PRV-EOF-SW
+000750      END-READ.
+000760  2000-LETTURA-EXIT.
+000770      EXIT.
+000780*----------------------------------------------------------------
+000790  3000-CARICA-TABELLA.
+000800      IF PRV-CARICATI NOT LESS THAN 150
+000810          MOVE "S"  TO PRV-OVERFLOW-SW
+000820          MOVE "97" TO PRV-RETURN-CODE
+000830          DISPLAY "PRV100 - TABELLA PROVINCE PIENA A 150 ELEMENTI"
+000840          GO TO 3000-CARICA-TABELLA-EXIT
+000850      END-IF.
+000860      ADD 1 TO PRV-CARICATI.
+000870      MOVE PRVREC-CAP     TO PRV-CAP(PRV-CARICATI).
+000880      MOVE PRVREC-NOME-PR TO PRV-NOME-PR(PRV-CARICATI).
+000890      PERFORM 2000-LETTURA THRU 2000-LETTURA-EXIT.
+000900  3000-CARICA-TABELLA-EXIT.
+000910      EXIT.
+000920*----------------------------------------------------------------
+000930  8000-FINALIZZA.
+000935      IF PRV-RETURN-CODE NOT = "98"
+000937          CLOSE PROVIN-IN
+000939      END-IF.
+000950      DISPLAY "PRV100 - PROVINCE CARICATE: " PRV-CARICATI.
+000960  8000-FINALIZZA-EXIT.
+000970      EXIT.
