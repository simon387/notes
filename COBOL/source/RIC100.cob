@@ -0,0 +1,157 @@
+000010*================================================================
+000020  IDENTIFICATION DIVISION.
+000030*================================================================
+000040  PROGRAM-ID.     RIC100.
+000050  AUTHOR.         S. ROSSI.
+000060  INSTALLATION.   UFFICIO ELABORAZIONE DATI - MAGAZZINO ARTICOLI.
+000070  DATE-WRITTEN.   10/03/1998.
+000080  DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100* STORIA DELLE MODIFICHE
+000110* DATA       AUTORE  DESCRIZIONE
+000120* 10/03/1998 SR      PRIMA STESURA - RICERCA ARTICOLO/SCONTO.
+000130* 09/08/2026 SR      I CODICI NON TROVATI IN TAB-ARTICOLI NON
+000140*                     VANNO PIU PERSI IN NON-TROVATO: VENGONO
+000150*                     SCRITTI SU FILE ECCEZIONI CON DATA, ORA
+000160*                     E IDENTIFICATIVO OPERATORE/BATCH.
+000170*----------------------------------------------------------------
+000180*================================================================
+000190  ENVIRONMENT DIVISION.
+000200*================================================================
+000210  CONFIGURATION SECTION.
+000220  SOURCE-COMPUTER.   IBM-370.
+000230  OBJECT-COMPUTER.   IBM-370.
+000240  INPUT-OUTPUT SECTION.
+000250  FILE-CONTROL.
+000255      SELECT PARM-IN     ASSIGN TO OPERPARM
+000256          ORGANIZATION IS SEQUENTIAL
+000257          FILE STATUS IS ART-FS-PARM.
+000260      SELECT TICKET-IN   ASSIGN TO TICKETIN
+000270          ORGANIZATION IS SEQUENTIAL
+000280          FILE STATUS IS ART-FS-TICKET.
+000290      SELECT ESITO-OUT   ASSIGN TO ESITO
+000300          ORGANIZATION IS SEQUENTIAL
+000310          FILE STATUS IS ART-FS-ESITO.
+000320      SELECT ECCEZ-OUT   ASSIGN TO ECCEZIONI
+000330          ORGANIZATION IS SEQUENTIAL
+000340          FILE STATUS IS ART-FS-ECCEZ.
+000350*================================================================
+000360  DATA DIVISION.
+000370*================================================================
+000380  FILE SECTION.
+000385  FD  PARM-IN
+000386      LABEL RECORDS ARE STANDARD
+000387      RECORDING MODE IS F.
+000388  01  PARM-IN-RECORD              PIC X(08).
+000389  FD  TICKET-IN
+000400      LABEL RECORDS ARE STANDARD
+000410      RECORDING MODE IS F.
+000420  01  TICKET-IN-RECORD.
+000430      05  TI-COD-RICERCA          PIC X(05).
+000440      05  FILLER                  PIC X(75).
+000450  FD  ESITO-OUT
+000460      LABEL RECORDS ARE STANDARD
+000470      RECORDING MODE IS F.
+000480  01  ESITO-OUT-RECORD.
+000490      05  EO-COD                  PIC X(05).
+000500      05  EO-DES                  PIC X(30).
+000510      05  EO-SC                   PIC 99.
+000520      05  FILLER                  PIC X(43).
+000530  FD  ECCEZ-OUT
+000540      LABEL RECORDS ARE STANDARD
+000550      RECORDING MODE IS F.
+000560      COPY ARTEXC.
+000570  WORKING-STORAGE SECTION.
+000580  COPY ARTTAB.
+000585  77  ART-FS-PARM                 PIC X(02) VALUE SPACES.
+000590  77  ART-FS-TICKET               PIC X(02) VALUE SPACES.
+000600  77  ART-FS-ESITO                PIC X(02) VALUE SPACES.
+000610  77  ART-FS-ECCEZ                PIC X(02) VALUE SPACES.
+000620  77  ART-OPERATORE                PIC X(08) VALUE SPACES.
+000630  01  ART-SWITCHES.
+000640      05  ART-EOF-SW              PIC X(01) VALUE "N".
+000650          88  ART-EOF-TICKET                VALUE "S".
+000660  01  ART-COD-ST                  PIC X(05).
+000670  01  ART-DES-ST                  PIC X(30).
+000680  01  ART-SC-ST                   PIC 99.
+000690*================================================================
+000700  PROCEDURE DIVISION.
+000710*================================================================
+000720  0000-MAINLINE.
+000730      PERFORM 1000-INIZIALIZZA THRU 1000-INIZIALIZZA-EXIT.
+000740      PERFORM 2000-LETTURA THRU 2000-LETTURA-EXIT.
+000750      PERFORM 3000-RICERCA THRU 3000-RICERCA-EXIT
+000760          UNTIL ART-EOF-TICKET.
+000770      PERFORM 8000-FINALIZZA THRU 8000-FINALIZZA-EXIT.
+000780      STOP RUN.
+000790*----------------------------------------------------------------
+000800  1000-INIZIALIZZA.
+000805      MOVE "BATCH"  TO ART-OPERATORE.
+000806      OPEN INPUT PARM-IN.
+000807      IF ART-FS-PARM = "00"
+000808          READ PARM-IN
+000809              AT END
+000810                  CONTINUE
+000811              NOT AT END
+000812                  IF PARM-IN-RECORD NOT = SPACES
+000813                      MOVE PARM-IN-RECORD TO ART-OPERATORE
+000814                  END-IF
+000815          END-READ
+000816          CLOSE PARM-IN
+000817      END-IF.
+000850      OPEN INPUT  TICKET-IN.
+000860      OPEN OUTPUT ESITO-OUT.
+000870      OPEN OUTPUT ECCEZ-OUT.
+000880  1000-INIZIALIZZA-EXIT.
+000890      EXIT.
+000900*----------------------------------------------------------------
+000910  2000-LETTURA.
+000920      READ TICKET-IN
+000930          AT END
+000940              MOVE "S" TO ART-EOF-SW
+000950      END-READ.
+000960  2000-LETTURA-EXIT.
+000970      EXIT.
+000980*----------------------------------------------------------------
+000990  3000-RICERCA.
+001000      SET ART-IND1 ART-IND2 TO 1.
+001010      SEARCH ART-ARTICOLO VARYING ART-IND1
+001020          AT END
+001030              PERFORM 3200-SCRIVI-ECCEZIONE
+001040                  THRU 3200-SCRIVI-ECCEZIONE-EXIT
+001050          WHEN ART-COD(ART-IND2) = TI-COD-RICERCA
+001060              MOVE ART-COD(ART-IND2) TO ART-COD-ST
+001070              MOVE ART-DES(ART-IND2) TO ART-DES-ST
+001080              MOVE ART-SC(ART-IND1)  TO ART-SC-ST
+001090              PERFORM 3100-SCRIVI-ESITO
+001100                  THRU 3100-SCRIVI-ESITO-EXIT
+001110      END-SEARCH.
+001120      PERFORM 2000-LETTURA THRU 2000-LETTURA-EXIT.
+001130  3000-RICERCA-EXIT.
+001140      EXIT.
+001150*----------------------------------------------------------------
+001160  3100-SCRIVI-ESITO.
+001170      MOVE SPACES       TO ESITO-OUT-RECORD.
+001180      MOVE ART-COD-ST    TO EO-COD.
+001190      MOVE ART-DES-ST    TO EO-DES.
+001200      MOVE ART-SC-ST     TO EO-SC.
+001210      WRITE ESITO-OUT-RECORD.
+001220  3100-SCRIVI-ESITO-EXIT.
+001230      EXIT.
+001240*----------------------------------------------------------------
+001250  3200-SCRIVI-ECCEZIONE.
+001260      MOVE SPACES          TO ARTEXC-RECORD.
+001270      MOVE TI-COD-RICERCA   TO ARTEXC-COD.
+001280      ACCEPT ARTEXC-DATA   FROM DATE YYYYMMDD.
+001290      ACCEPT ARTEXC-ORA    FROM TIME.
+001300      MOVE ART-OPERATORE    TO ARTEXC-OPERATORE.
+001310      WRITE ARTEXC-RECORD.
+001320  3200-SCRIVI-ECCEZIONE-EXIT.
+001330      EXIT.
+001340*----------------------------------------------------------------
+001350  8000-FINALIZZA.
+001360      CLOSE TICKET-IN.
+001370      CLOSE ESITO-OUT.
+001380      CLOSE ECCEZ-OUT.
+001390  8000-FINALIZZA-EXIT.
+001400      EXIT.
