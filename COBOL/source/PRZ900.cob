@@ -0,0 +1,140 @@
+000010*================================================================
+000020  IDENTIFICATION DIVISION.
+000030*================================================================
+000040  PROGRAM-ID.     PRZ900.
+000050  AUTHOR.         S. ROSSI.
+000060  INSTALLATION.   UFFICIO ELABORAZIONE DATI - LISTINO ARTICOLI.
+000070  DATE-WRITTEN.   09/08/2026.
+000080  DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100* STORIA DELLE MODIFICHE
+000110* DATA       AUTORE  DESCRIZIONE
+000120* 09/08/2026 SR      PRIMA STESURA - CARICAMENTO MASTER PREZZI
+000130*                     INDEXED DA FLUSSO SEQUENZIALE DI VARIAZIONE,
+000140*                     IN SOSTITUZIONE DELLA TABELLA TAB-PREZZI A
+000150*                     120 POSIZIONI TENUTA IN WORKING-STORAGE.
+000160* 09/08/2026 SR      IL FLUSSO DI VARIAZIONE PUO CONTENERE SIA
+000170*                     ARTICOLI NUOVI CHE RIPREZZI DI ARTICOLI GIA
+000180*                     A MASTER: APERTURA I-O (OUTPUT SOLO ALLA
+000190*                     PRIMISSIMA CREAZIONE), READ PER CHIAVE E
+000200*                     REWRITE-ALTRIMENTI-WRITE, INVECE DI UNA
+000210*                     OPEN OUTPUT CHE AZZERAVA IL MASTER AD OGNI
+000220*                     ESECUZIONE. IL CONTATORE CARICATI SI
+000230*                     AGGIORNA SOLO SU ESITO POSITIVO.
+000240*----------------------------------------------------------------
+000250*================================================================
+000260  ENVIRONMENT DIVISION.
+000270*================================================================
+000280  CONFIGURATION SECTION.
+000290  SOURCE-COMPUTER.   IBM-370.
+000300  OBJECT-COMPUTER.   IBM-370.
+000310  INPUT-OUTPUT SECTION.
+000320  FILE-CONTROL.
+000330      SELECT PREZZI-IN   ASSIGN TO PREZZIIN
+000340          ORGANIZATION IS SEQUENTIAL
+000350          FILE STATUS IS PRZ-FS-IN.
+000360      SELECT PREZZI-OUT  ASSIGN TO PREZZI
+000370          ORGANIZATION IS INDEXED
+000380          ACCESS MODE IS RANDOM
+000390          RECORD KEY IS PRZ-COD-ART
+000400          FILE STATUS IS PRZ-FS-OUT.
+000410*================================================================
+000420  DATA DIVISION.
+000430*================================================================
+000440  FILE SECTION.
+000450  FD  PREZZI-IN
+000460      LABEL RECORDS ARE STANDARD
+000470      RECORDING MODE IS F.
+000480  01  PREZZI-IN-RECORD.
+000490      05  PI-COD-ART              PIC X(07).
+000500      05  PI-PRU                  PIC 9(06).
+000510      05  FILLER                  PIC X(67).
+000520  FD  PREZZI-OUT
+000530      LABEL RECORDS ARE STANDARD.
+000540      COPY PRZREC.
+000550  WORKING-STORAGE SECTION.
+000560  77  PRZ-FS-IN                   PIC X(02) VALUE SPACES.
+000570  77  PRZ-FS-OUT                  PIC X(02) VALUE SPACES.
+000580  77  PRZ-CARICATI                PIC 9(07) COMP VALUE ZERO.
+000590  01  PRZ-SWITCHES.
+000600      05  PRZ-EOF-SW              PIC X(01) VALUE "N".
+000610          88  PRZ-EOF-IN                    VALUE "S".
+000620*================================================================
+000630  PROCEDURE DIVISION.
+000640*================================================================
+000650  0000-MAINLINE.
+000660      PERFORM 1000-INIZIALIZZA THRU 1000-INIZIALIZZA-EXIT.
+000670      PERFORM 2000-LETTURA THRU 2000-LETTURA-EXIT.
+000680      PERFORM 3000-CARICA-MASTER THRU 3000-CARICA-MASTER-EXIT
+000690          UNTIL PRZ-EOF-IN.
+000700      PERFORM 8000-FINALIZZA THRU 8000-FINALIZZA-EXIT.
+000710      STOP RUN.
+000720*----------------------------------------------------------------
+000730  1000-INIZIALIZZA.
+000740      OPEN INPUT  PREZZI-IN.
+000750      IF PRZ-FS-IN NOT = "00"
+000760          DISPLAY "PRZ900 - ERR APERTURA PREZZI-IN " PRZ-FS-IN
+000770          STOP RUN
+000780      END-IF.
+000790      OPEN I-O PREZZI-OUT.
+000800      IF PRZ-FS-OUT = "35"
+000810          OPEN OUTPUT PREZZI-OUT
+000820      END-IF.
+000830      IF PRZ-FS-OUT NOT = "00"
+000840          DISPLAY "PRZ900 - ERR APERTURA PREZZI-OUT " PRZ-FS-OUT
+000850          STOP RUN
+000860      END-IF.
+000870  1000-INIZIALIZZA-EXIT.
+000880      EXIT.
+000890*----------------------------------------------------------------
+000900  2000-LETTURA.
+000910      READ PREZZI-IN
+000920          AT END
+000930              MOVE "S" TO PRZ-EOF-SW
+000940      END-READ.
+000950  2000-LETTURA-EXIT.
+000960      EXIT.
+000970*----------------------------------------------------------------
+000980  3000-CARICA-MASTER.
+000990      MOVE SPACES      TO PRZ-RECORD.
+001000      MOVE PI-COD-ART   TO PRZ-COD-ART.
+001010      READ PREZZI-OUT
+001020          INVALID KEY
+001030              PERFORM 3100-INSERISCI-ARTICOLO
+001040                  THRU 3100-INSERISCI-ARTICOLO-EXIT
+001050          NOT INVALID KEY
+001060              PERFORM 3200-RIPREZZA-ARTICOLO
+001070                  THRU 3200-RIPREZZA-ARTICOLO-EXIT
+001080      END-READ.
+001090      PERFORM 2000-LETTURA THRU 2000-LETTURA-EXIT.
+001100  3000-CARICA-MASTER-EXIT.
+001110      EXIT.
+001120*----------------------------------------------------------------
+001130  3100-INSERISCI-ARTICOLO.
+001140      MOVE PI-PRU TO PRZ-PRU.
+001150      WRITE PRZ-RECORD
+001160          INVALID KEY
+001170              DISPLAY "PRZ900 - ERRORE INSERIMENTO " PI-COD-ART
+001180          NOT INVALID KEY
+001190              ADD 1 TO PRZ-CARICATI
+001200      END-WRITE.
+001210  3100-INSERISCI-ARTICOLO-EXIT.
+001220      EXIT.
+001230*----------------------------------------------------------------
+001240  3200-RIPREZZA-ARTICOLO.
+001250      MOVE PI-PRU TO PRZ-PRU.
+001260      REWRITE PRZ-RECORD
+001270          INVALID KEY
+001280              DISPLAY "PRZ900 - ERRORE RIPREZZO " PI-COD-ART
+001290          NOT INVALID KEY
+001300              ADD 1 TO PRZ-CARICATI
+001310      END-REWRITE.
+001320  3200-RIPREZZA-ARTICOLO-EXIT.
+001330      EXIT.
+001340*----------------------------------------------------------------
+001350  8000-FINALIZZA.
+001360      CLOSE PREZZI-IN.
+001370      CLOSE PREZZI-OUT.
+001380      DISPLAY "PRZ900 - ARTICOLI CARICATI: " PRZ-CARICATI.
+001390  8000-FINALIZZA-EXIT.
+001400      EXIT.
