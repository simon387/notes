@@ -0,0 +1,158 @@
+000010*================================================================
+000020  IDENTIFICATION DIVISION.
+000030*================================================================
+000040  PROGRAM-ID.     REG100.
+000050  AUTHOR.         S. ROSSI.
+000060  INSTALLATION.   UFFICIO ELABORAZIONE DATI - ANAGRAFICHE.
+000070  DATE-WRITTEN.   09/08/2026.
+000080  DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100* STORIA DELLE MODIFICHE
+000110* DATA       AUTORE  DESCRIZIONE
+000120* 09/08/2026 SR      PRIMA STESURA - SOTTOPROGRAMMA CONDIVISO DI
+000130*                     CARICAMENTO E RICERCA SULLA TABELLA REGIONI/
+000140*                     PROVINCE (STATO), RICHIAMABILE DA QUALSIASI
+000150*                     PROGRAMMA CHE DEBBA RISOLVERE UNA COPPIA
+000160*                     COD-REG/COD-PRO IN DES-REG/DES-PRO, SENZA
+000170*                     RIPETERE OGNI VOLTA CARICAMENTO E RICERCA.
+000180*----------------------------------------------------------------
+000190*================================================================
+000200  ENVIRONMENT DIVISION.
+000210*================================================================
+000220  CONFIGURATION SECTION.
+000230  SOURCE-COMPUTER.   IBM-370.
+000240  OBJECT-COMPUTER.   IBM-370.
+000250  INPUT-OUTPUT SECTION.
+000260  FILE-CONTROL.
+000270      SELECT REGIONI-IN  ASSIGN TO REGIONI
+000280          ORGANIZATION IS SEQUENTIAL
+000290          FILE STATUS IS REG-FS-IN.
+000300*================================================================
+000310  DATA DIVISION.
+000320*================================================================
+000330  FILE SECTION.
+000340  FD  REGIONI-IN
+000350      LABEL RECORDS ARE STANDARD.
+000360      COPY REGREC.
+000370  WORKING-STORAGE SECTION.
+000380  COPY STATO.
+000390  77  REG-FS-IN                    PIC X(02) VALUE SPACES.
+000400  77  REG-ULTIMO-COD-REG            PIC XX    VALUE SPACES.
+000410  77  REG-PROV-IND                  PIC 99    COMP VALUE ZERO.
+000420  01  REG-SWITCHES.
+000430      05  REG-CARICATA-SW          PIC X(01) VALUE "N".
+000440          88  REG-TABELLA-CARICATA          VALUE "S".
+000450      05  REG-EOF-SW               PIC X(01) VALUE "N".
+000460          88  REG-EOF-IN                    VALUE "S".
+000465      05  REG-OVERFLOW-SW          PIC X(01) VALUE "N".
+000466          88  REG-TABELLA-PIENA             VALUE "S".
+000470  LINKAGE SECTION.
+000480  01  REG-FUNZIONE                  PIC X(01).
+000490      88  REG-FUNZ-CARICA                   VALUE "C".
+000500      88  REG-FUNZ-RICERCA                  VALUE "R".
+000510  01  REG-IN-COD-REG                PIC XX.
+000520  01  REG-IN-COD-PRO                PIC XX.
+000530  01  REG-OUT-DES-REG               PIC X(20).
+000540  01  REG-OUT-DES-PRO               PIC X(20).
+000550  01  REG-RETURN-CODE               PIC X(02).
+000560*================================================================
+000570  PROCEDURE DIVISION
+000580      USING REG-FUNZIONE REG-IN-COD-REG REG-IN-COD-PRO
+000590            REG-OUT-DES-REG REG-OUT-DES-PRO REG-RETURN-CODE.
+000600*================================================================
+000610  0000-MAINLINE.
+000620      MOVE "00" TO REG-RETURN-CODE.
+000630      IF REG-FUNZ-CARICA
+000640          PERFORM 1000-CARICA-TABELLA
+000650              THRU 1000-CARICA-TABELLA-EXIT
+000660      ELSE
+000670          IF REG-FUNZ-RICERCA
+000680              PERFORM 2000-RICERCA THRU 2000-RICERCA-EXIT
+000690          ELSE
+000700              MOVE "99" TO REG-RETURN-CODE
+000710          END-IF
+000720      END-IF.
+000730      GOBACK.
+000740*----------------------------------------------------------------
+000750  1000-CARICA-TABELLA.
+000760      MOVE ZERO  TO REG-NUM1.
+000770      MOVE SPACES TO REG-ULTIMO-COD-REG.
+000780      MOVE "N"    TO REG-EOF-SW.
+000790      OPEN INPUT REGIONI-IN.
+000800      IF REG-FS-IN NOT = "00"
+000810          MOVE "98" TO REG-RETURN-CODE
+000820          GO TO 1000-CARICA-TABELLA-EXIT
+000830      END-IF.
+000840      PERFORM 1100-LEGGI-REGIONE THRU 1100-LEGGI-REGIONE-EXIT.
+000850      PERFORM 1200-CARICA-RIGA THRU 1200-CARICA-RIGA-EXIT
+000860          UNTIL REG-EOF-IN
+000865             OR REG-TABELLA-PIENA.
+000870      CLOSE REGIONI-IN.
+000880      SET REG-TABELLA-CARICATA TO TRUE.
+000890  1000-CARICA-TABELLA-EXIT.
+000900      EXIT.
+000910*----------------------------------------------------------------
+000920  1100-LEGGI-REGIONE.
+000930      READ REGIONI-IN
+000940          AT END
+000950              MOVE "S" TO REG-EOF-SW
+000960      END-READ.
+000970  1100-LEGGI-REGIONE-EXIT.
+000980      EXIT.
+000990*----------------------------------------------------------------
+001000  1200-CARICA-RIGA.
+001010      IF REGREC-COD-REG NOT = REG-ULTIMO-COD-REG
+001012          IF REG-NUM1 NOT LESS THAN 25
+001014              SET REG-TABELLA-PIENA TO TRUE
+001016              DISPLAY "REG100 - TABELLA REGIONI PIENA A 25"
+001018              GO TO 1200-CARICA-RIGA-EXIT
+001019          END-IF
+001020          ADD 1 TO REG-NUM1
+001030          MOVE REGREC-COD-REG TO REG-ULTIMO-COD-REG
+001040          MOVE REGREC-COD-REG TO REG-COD-REG(REG-NUM1)
+001050          MOVE REGREC-DES-REG TO REG-DES-REG(REG-NUM1)
+001060          MOVE ZERO           TO REG-PROV-IND
+001070      END-IF.
+001072      IF REG-PROV-IND NOT LESS THAN 10
+001074          DISPLAY "REG100 - PROVINCE PIENE A 10 PER REGIONE "
+001076              REG-ULTIMO-COD-REG
+001078          PERFORM 1100-LEGGI-REGIONE THRU 1100-LEGGI-REGIONE-EXIT
+001079          GO TO 1200-CARICA-RIGA-EXIT
+001080      END-IF.
+001082      ADD 1 TO REG-PROV-IND.
+001090      MOVE REGREC-COD-PRO TO REG-COD-PRO(REG-NUM1, REG-PROV-IND).
+001100      MOVE REGREC-DES-PRO TO REG-DES-PRO(REG-NUM1, REG-PROV-IND).
+001110      PERFORM 1100-LEGGI-REGIONE THRU 1100-LEGGI-REGIONE-EXIT.
+001120  1200-CARICA-RIGA-EXIT.
+001130      EXIT.
+001140*----------------------------------------------------------------
+001150  2000-RICERCA.
+001160      MOVE SPACES TO REG-OUT-DES-REG REG-OUT-DES-PRO.
+001170      IF NOT REG-TABELLA-CARICATA
+001180          MOVE "08" TO REG-RETURN-CODE
+001190          GO TO 2000-RICERCA-EXIT
+001200      END-IF.
+001210      SET REG-NUM1 TO 1.
+001220      SEARCH REG-REGIONE
+001230          AT END
+001240              MOVE "04" TO REG-RETURN-CODE
+001250          WHEN REG-COD-REG(REG-NUM1) = REG-IN-COD-REG
+001260              MOVE REG-DES-REG(REG-NUM1) TO REG-OUT-DES-REG
+001270              PERFORM 2100-RICERCA-PROVINCIA
+001280                  THRU 2100-RICERCA-PROVINCIA-EXIT
+001290      END-SEARCH.
+001300  2000-RICERCA-EXIT.
+001310      EXIT.
+001320*----------------------------------------------------------------
+001330  2100-RICERCA-PROVINCIA.
+001340      SET REG-NUM2 TO 1.
+001350      SEARCH REG-PROVINCIA
+001360          AT END
+001370              MOVE "04" TO REG-RETURN-CODE
+001380          WHEN REG-COD-PRO(REG-NUM1, REG-NUM2) = REG-IN-COD-PRO
+001390              MOVE REG-DES-PRO(REG-NUM1, REG-NUM2)
+001400                  TO REG-OUT-DES-PRO
+001410              MOVE "00" TO REG-RETURN-CODE
+001420      END-SEARCH.
+001430  2100-RICERCA-PROVINCIA-EXIT.
+001440      EXIT.
