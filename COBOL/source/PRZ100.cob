@@ -0,0 +1,127 @@
+000010*================================================================
+000020  IDENTIFICATION DIVISION.
+000030*================================================================
+000040  PROGRAM-ID.     PRZ100.
+000050  AUTHOR.         S. ROSSI.
+000060  INSTALLATION.   UFFICIO ELABORAZIONE DATI - LISTINO ARTICOLI.
+000070  DATE-WRITTEN.   09/08/2026.
+000080  DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100* STORIA DELLE MODIFICHE
+000110* DATA       AUTORE  DESCRIZIONE
+000120* 09/08/2026 SR      PRIMA STESURA - RICERCA PREZZO UNITARIO SU
+000130*                     MASTER INDEXED PREZZI (CHIAVE COD-ART), AL
+000140*                     POSTO DELLA TABELLA TAB-PREZZI A 120
+000150*                     POSIZIONI TENUTA IN WORKING-STORAGE.
+000160*----------------------------------------------------------------
+000170*================================================================
+000180  ENVIRONMENT DIVISION.
+000190*================================================================
+000200  CONFIGURATION SECTION.
+000210  SOURCE-COMPUTER.   IBM-370.
+000220  OBJECT-COMPUTER.   IBM-370.
+000230  INPUT-OUTPUT SECTION.
+000240  FILE-CONTROL.
+000250      SELECT TICKET-IN   ASSIGN TO TICKETIN
+000260          ORGANIZATION IS SEQUENTIAL
+000270          FILE STATUS IS PRZ-FS-TICKET.
+000280      SELECT PREZZI-MST  ASSIGN TO PREZZI
+000290          ORGANIZATION IS INDEXED
+000300          ACCESS MODE IS RANDOM
+000310          RECORD KEY IS PRZ-COD-ART
+000320          FILE STATUS IS PRZ-FS-MASTER.
+000330      SELECT ESITO-OUT   ASSIGN TO ESITO
+000340          ORGANIZATION IS SEQUENTIAL
+000350          FILE STATUS IS PRZ-FS-ESITO.
+000360*================================================================
+000370  DATA DIVISION.
+000380*================================================================
+000390  FILE SECTION.
+000400  FD  TICKET-IN
+000410      LABEL RECORDS ARE STANDARD
+000420      RECORDING MODE IS F.
+000430  01  TICKET-IN-RECORD.
+000440      05  TI-COD-ART              PIC X(07).
+000450      05  FILLER                  PIC X(73).
+000460  FD  PREZZI-MST
+000470      LABEL RECORDS ARE STANDARD.
+000480      COPY PRZREC.
+000490  FD  ESITO-OUT
+000500      LABEL RECORDS ARE STANDARD
+000510      RECORDING MODE IS F.
+000520  01  ESITO-OUT-RECORD.
+000530      05  EO-COD-ART               PIC X(07).
+000540      05  EO-PRU                   PIC 9(06).
+000550      05  EO-ESITO                 PIC X(15).
+000560      05  FILLER                   PIC X(52).
+000570  WORKING-STORAGE SECTION.
+000580  77  PRZ-FS-TICKET                PIC X(02) VALUE SPACES.
+000590  77  PRZ-FS-MASTER                PIC X(02) VALUE SPACES.
+000600  77  PRZ-FS-ESITO                 PIC X(02) VALUE SPACES.
+000610  01  PRZ-SWITCHES.
+000620      05  PRZ-EOF-SW              PIC X(01) VALUE "N".
+000630          88  PRZ-EOF-TICKET                VALUE "S".
+000640*================================================================
+000650  PROCEDURE DIVISION.
+000660*================================================================
+000670  0000-MAINLINE.
+000680      PERFORM 1000-INIZIALIZZA THRU 1000-INIZIALIZZA-EXIT.
+000690      PERFORM 2000-LETTURA THRU 2000-LETTURA-EXIT.
+000700      PERFORM 3000-RICERCA THRU 3000-RICERCA-EXIT
+000710          UNTIL PRZ-EOF-TICKET.
+000720      PERFORM 8000-FINALIZZA THRU 8000-FINALIZZA-EXIT.
+000730      STOP RUN.
+000740*----------------------------------------------------------------
+000750  1000-INIZIALIZZA.
+000760      OPEN INPUT  TICKET-IN.
+000770      OPEN INPUT  PREZZI-MST.
+000780      OPEN OUTPUT ESITO-OUT.
+000790  1000-INIZIALIZZA-EXIT.
+000800      EXIT.
+000810*----------------------------------------------------------------
+000820  2000-LETTURA.
+000830      READ TICKET-IN
+000840          AT END
+000850              MOVE "S" TO PRZ-EOF-SW
+000860      END-READ.
+000870  2000-LETTURA-EXIT.
+000880      EXIT.
+000890*----------------------------------------------------------------
+000900  3000-RICERCA.
+000910      MOVE TI-COD-ART TO PRZ-COD-ART.
+000920      READ PREZZI-MST
+000930          INVALID KEY
+000940              PERFORM 3200-NON-TROVATO
+000950                  THRU 3200-NON-TROVATO-EXIT
+000960          NOT INVALID KEY
+000970              PERFORM 3100-TROVATO
+000980                  THRU 3100-TROVATO-EXIT
+000990      END-READ.
+001000      PERFORM 2000-LETTURA THRU 2000-LETTURA-EXIT.
+001010  3000-RICERCA-EXIT.
+001020      EXIT.
+001030*----------------------------------------------------------------
+001040  3100-TROVATO.
+001050      MOVE SPACES         TO ESITO-OUT-RECORD.
+001060      MOVE PRZ-COD-ART     TO EO-COD-ART.
+001070      MOVE PRZ-PRU         TO EO-PRU.
+001080      MOVE "TROVATO"       TO EO-ESITO.
+001090      WRITE ESITO-OUT-RECORD.
+001100  3100-TROVATO-EXIT.
+001110      EXIT.
+001120*----------------------------------------------------------------
+001130  3200-NON-TROVATO.
+001140      MOVE SPACES         TO ESITO-OUT-RECORD.
+001150      MOVE TI-COD-ART      TO EO-COD-ART.
+001160      MOVE ZERO            TO EO-PRU.
+001170      MOVE "NON TROVATO"   TO EO-ESITO.
+001180      WRITE ESITO-OUT-RECORD.
+001190  3200-NON-TROVATO-EXIT.
+001200      EXIT.
+001210*----------------------------------------------------------------
+001220  8000-FINALIZZA.
+001230      CLOSE TICKET-IN.
+001240      CLOSE PREZZI-MST.
+001250      CLOSE ESITO-OUT.
+001260  8000-FINALIZZA-EXIT.
+001270      EXIT.
