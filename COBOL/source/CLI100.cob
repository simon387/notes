@@ -0,0 +1,241 @@
+000010*================================================================
+000020  IDENTIFICATION DIVISION.
+000030*================================================================
+000040  PROGRAM-ID.     CLI100.
+000050  AUTHOR.         S. ROSSI.
+000060  INSTALLATION.   UFFICIO ELABORAZIONE DATI - CONTABILITA CLIENTI.
+000070  DATE-WRITTEN.   09/08/2026.
+000080  DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100* STORIA DELLE MODIFICHE
+000110* DATA       AUTORE  DESCRIZIONE
+000120* 09/08/2026 SR      PRIMA STESURA - AGGIORNAMENTO IN POSTO DEL
+000130*                     FLUSSO CLIENTI (OPEN I-O / REWRITE) CON
+000140*                     CHECKPOINT OGNI N RECORD E RIPRISTINO
+000150*                     AUTOMATICO DALL'ULTIMA CHIAVE REGISTRATA, E
+000160*                     GESTIONE REALE DEGLI ERRORI DI I/O IN
+000170*                     DECLARATIVES: OGNI FILE STATUS ANOMALO VIENE
+000180*                     REGISTRATO SU LOG CON DATA/ORA, E UN ERRORE
+000190*                     DURANTE IL REWRITE INTERROMPE IL JOB.
+000200*----------------------------------------------------------------
+000210*================================================================
+000220  ENVIRONMENT DIVISION.
+000230*================================================================
+000240  CONFIGURATION SECTION.
+000250  SOURCE-COMPUTER.   IBM-370.
+000260  OBJECT-COMPUTER.   IBM-370.
+000270  INPUT-OUTPUT SECTION.
+000280  FILE-CONTROL.
+000290      SELECT CLIENTI-F   ASSIGN TO CLIENTI
+000300          ORGANIZATION IS SEQUENTIAL
+000310          FILE STATUS IS CLI-FS-CLIENTI.
+000320      SELECT CHECKPOINT-F ASSIGN TO CHECKPT
+000330          ORGANIZATION IS SEQUENTIAL
+000340          FILE STATUS IS CLI-FS-CKP.
+000350      SELECT ERRLOG-F    ASSIGN TO ERRLOG
+000360          ORGANIZATION IS SEQUENTIAL
+000370          FILE STATUS IS CLI-FS-ERR.
+000380*================================================================
+000390  DATA DIVISION.
+000400*================================================================
+000410  FILE SECTION.
+000420  FD  CLIENTI-F
+000430      LABEL RECORDS ARE STANDARD.
+000440      COPY CLIREC.
+000450  FD  CHECKPOINT-F
+000460      LABEL RECORDS ARE STANDARD.
+000470      COPY CLICKP.
+000480  FD  ERRLOG-F
+000490      LABEL RECORDS ARE STANDARD.
+000500      COPY ERRLOG.
+000510  WORKING-STORAGE SECTION.
+000520  77  CLI-FS-CLIENTI               PIC X(02) VALUE SPACES.
+000530  77  CLI-FS-CKP                   PIC X(02) VALUE SPACES.
+000540  77  CLI-FS-ERR                   PIC X(02) VALUE SPACES.
+000550  77  CLI-OPERAZIONE-CORRENTE      PIC X(08) VALUE SPACES.
+000560  77  CLI-CONTATORE                PIC 9(07) COMP VALUE ZERO.
+000570  77  CLI-CHECKPOINT-N             PIC 9(05) COMP VALUE 100.
+000580  77  CLI-QUOZIENTE                PIC 9(07) COMP VALUE ZERO.
+000590  77  CLI-RESTO                    PIC 9(05) COMP VALUE ZERO.
+000600  77  CLI-CHIAVE-RIPRISTINO        PIC X(05) VALUE SPACES.
+000610  01  CLI-SWITCHES.
+000620      05  CLI-EOF-SW               PIC X(01) VALUE "N".
+000630          88  CLI-EOF-CLIENTI                VALUE "S".
+000640      05  CLI-RIPRISTINO-SW        PIC X(01) VALUE "N".
+000650          88  CLI-RIPRISTINO-RICHIESTO       VALUE "S".
+000660*================================================================
+000670  PROCEDURE DIVISION.
+000680*================================================================
+000690  DECLARATIVES.
+000700  CLI-ERR1 SECTION.
+000710      USE AFTER STANDARD ERROR PROCEDURE
+000720          ON CLIENTI-F CHECKPOINT-F ERRLOG-F.
+000730  CLI-ERR1-PARA.
+000740      PERFORM 9000-VERIFICA-CLIENTI
+000750          THRU 9000-VERIFICA-CLIENTI-EXIT.
+000760      PERFORM 9010-VERIFICA-CKP
+000770          THRU 9010-VERIFICA-CKP-EXIT.
+000775      PERFORM 9020-VERIFICA-ERRLOG
+000776          THRU 9020-VERIFICA-ERRLOG-EXIT.
+000780      IF CLI-OPERAZIONE-CORRENTE = "REWRITE "
+000790          DISPLAY "CLI100 - ERRORE I/O IN REWRITE, JOB ABORTITO"
+000800          CLOSE CLIENTI-F
+000810          CLOSE CHECKPOINT-F
+000820          CLOSE ERRLOG-F
+000830          STOP RUN
+000840      END-IF.
+000850  CLI-ERR1-PARA-EXIT.
+000860      EXIT.
+000870*----------------------------------------------------------------
+000880  9000-VERIFICA-CLIENTI.
+000890      IF CLI-FS-CLIENTI NOT = "00" AND CLI-FS-CLIENTI NOT = "10"
+000900          MOVE "CLIENTI " TO ERL-NOME-FLUSSO
+000910          MOVE CLI-FS-CLIENTI TO ERL-FILE-STATUS
+000920          PERFORM 9900-LOG-ERRORE THRU 9900-LOG-ERRORE-EXIT
+000930      END-IF.
+000940  9000-VERIFICA-CLIENTI-EXIT.
+000950      EXIT.
+000960*----------------------------------------------------------------
+000970  9010-VERIFICA-CKP.
+000980      IF CLI-FS-CKP NOT = "00" AND CLI-FS-CKP NOT = "35"
+000990          MOVE "CHECKPT " TO ERL-NOME-FLUSSO
+001000          MOVE CLI-FS-CKP TO ERL-FILE-STATUS
+001010          PERFORM 9900-LOG-ERRORE THRU 9900-LOG-ERRORE-EXIT
+001020      END-IF.
+001030  9010-VERIFICA-CKP-EXIT.
+001040      EXIT.
+001050*----------------------------------------------------------------
+001052  9020-VERIFICA-ERRLOG.
+001054      IF CLI-FS-ERR NOT = "00"
+001055          DISPLAY "CLI100 - ERRORE I/O SU ERRLOG, FILE STATUS "
+001056              CLI-FS-ERR
+001057      END-IF.
+001058  9020-VERIFICA-ERRLOG-EXIT.
+001059      EXIT.
+001060*----------------------------------------------------------------
+001061  9900-LOG-ERRORE.
+001070      MOVE SPACES           TO ERL-RECORD.
+001080      ACCEPT ERL-DATA        FROM DATE YYYYMMDD.
+001090      ACCEPT ERL-ORA         FROM TIME.
+001100      MOVE "CLI100  "        TO ERL-PROGRAMMA.
+001110      MOVE CLI-OPERAZIONE-CORRENTE TO ERL-OPERAZIONE.
+001120      WRITE ERL-RECORD.
+001130  9900-LOG-ERRORE-EXIT.
+001140      EXIT.
+001150  END DECLARATIVES.
+001160*================================================================
+001170  CLI-MAIN SECTION.
+001180*================================================================
+001190  0000-MAINLINE.
+001200      PERFORM 1000-INIZIALIZZA THRU 1000-INIZIALIZZA-EXIT.
+001210      PERFORM 1500-RIPRISTINA  THRU 1500-RIPRISTINA-EXIT.
+001220      PERFORM 2000-LETTURA     THRU 2000-LETTURA-EXIT.
+001230      PERFORM 3000-ELABORA-RECORD
+001240          THRU 3000-ELABORA-RECORD-EXIT
+001250          UNTIL CLI-EOF-CLIENTI.
+001260      PERFORM 8000-FINALIZZA   THRU 8000-FINALIZZA-EXIT.
+001270      STOP RUN.
+001280*----------------------------------------------------------------
+001290  1000-INIZIALIZZA.
+001300      MOVE "OPEN    " TO CLI-OPERAZIONE-CORRENTE.
+001310      OPEN OUTPUT ERRLOG-F.
+001320      OPEN INPUT CHECKPOINT-F.
+001330      IF CLI-FS-CKP = "00"
+001340          MOVE "READ    " TO CLI-OPERAZIONE-CORRENTE
+001350          READ CHECKPOINT-F
+001360              AT END
+001370                  CONTINUE
+001380              NOT AT END
+001390                  MOVE CKP-ULTIMA-CHIAVE TO CLI-CHIAVE-RIPRISTINO
+001395                  MOVE CKP-CONTATORE     TO CLI-CONTATORE
+001400                  SET CLI-RIPRISTINO-RICHIESTO TO TRUE
+001410          END-READ
+001420          MOVE "CLOSE   " TO CLI-OPERAZIONE-CORRENTE
+001430          CLOSE CHECKPOINT-F
+001440      END-IF.
+001450      MOVE "OPEN    " TO CLI-OPERAZIONE-CORRENTE.
+001460      OPEN I-O CLIENTI-F.
+001470  1000-INIZIALIZZA-EXIT.
+001480      EXIT.
+001490*----------------------------------------------------------------
+001500  1500-RIPRISTINA.
+001510      IF CLI-RIPRISTINO-RICHIESTO
+001520          PERFORM 1600-SALTA-RECORD THRU 1600-SALTA-RECORD-EXIT
+001530              UNTIL CLI-EOF-CLIENTI
+001540                 OR CLI-CHIAVE = CLI-CHIAVE-RIPRISTINO
+001550          DISPLAY "CLI100 - RIPRISTINO DOPO LA CHIAVE "
+001560              CLI-CHIAVE-RIPRISTINO
+001570      END-IF.
+001580  1500-RIPRISTINA-EXIT.
+001590      EXIT.
+001600*----------------------------------------------------------------
+001610  1600-SALTA-RECORD.
+001620      MOVE "READ    " TO CLI-OPERAZIONE-CORRENTE.
+001630      READ CLIENTI-F
+001640          AT END
+001650              MOVE "S" TO CLI-EOF-SW
+001660      END-READ.
+001670  1600-SALTA-RECORD-EXIT.
+001680      EXIT.
+001690*----------------------------------------------------------------
+001700  2000-LETTURA.
+001710      MOVE "READ    " TO CLI-OPERAZIONE-CORRENTE.
+001720      READ CLIENTI-F
+001730          AT END
+001740              MOVE "S" TO CLI-EOF-SW
+001750      END-READ.
+001760  2000-LETTURA-EXIT.
+001770      EXIT.
+001780*----------------------------------------------------------------
+001790  3000-ELABORA-RECORD.
+001800      PERFORM 3100-REWRITE-RECORD THRU 3100-REWRITE-RECORD-EXIT.
+001810      ADD 1 TO CLI-CONTATORE.
+001820      DIVIDE CLI-CONTATORE BY CLI-CHECKPOINT-N
+001830          GIVING CLI-QUOZIENTE REMAINDER CLI-RESTO.
+001840      IF CLI-RESTO = ZERO
+001850          PERFORM 3200-SCRIVI-CHECKPOINT
+001860              THRU 3200-SCRIVI-CHECKPOINT-EXIT
+001870      END-IF.
+001880      PERFORM 2000-LETTURA THRU 2000-LETTURA-EXIT.
+001890  3000-ELABORA-RECORD-EXIT.
+001900      EXIT.
+001910*----------------------------------------------------------------
+001920  3100-REWRITE-RECORD.
+001930      MOVE "REWRITE " TO CLI-OPERAZIONE-CORRENTE.
+001940      REWRITE CLI-RECORD.
+001950  3100-REWRITE-RECORD-EXIT.
+001960      EXIT.
+001970*----------------------------------------------------------------
+001980  3200-SCRIVI-CHECKPOINT.
+001990      MOVE SPACES           TO CKP-RECORD.
+002000      MOVE "CLI100  "       TO CKP-PROGRAMMA.
+002010      MOVE CLI-CHIAVE        TO CKP-ULTIMA-CHIAVE.
+002020      MOVE CLI-CONTATORE     TO CKP-CONTATORE.
+002030      ACCEPT CKP-DATA        FROM DATE YYYYMMDD.
+002040      ACCEPT CKP-ORA         FROM TIME.
+002050      MOVE "OPEN    " TO CLI-OPERAZIONE-CORRENTE.
+002060      OPEN OUTPUT CHECKPOINT-F.
+002070      MOVE "WRITE   " TO CLI-OPERAZIONE-CORRENTE.
+002080      WRITE CKP-RECORD.
+002090      MOVE "CLOSE   " TO CLI-OPERAZIONE-CORRENTE.
+002100      CLOSE CHECKPOINT-F.
+002110  3200-SCRIVI-CHECKPOINT-EXIT.
+002120      EXIT.
+002130*----------------------------------------------------------------
+002140  8000-FINALIZZA.
+002150      MOVE "CLOSE   " TO CLI-OPERAZIONE-CORRENTE.
+002160      CLOSE CLIENTI-F.
+002170      CLOSE ERRLOG-F.
+002175      PERFORM 8100-AZZERA-CHECKPOINT
+002176          THRU 8100-AZZERA-CHECKPOINT-EXIT.
+002180      DISPLAY "CLI100 - RECORD ELABORATI: " CLI-CONTATORE.
+002190  8000-FINALIZZA-EXIT.
+002200      EXIT.
+002205*----------------------------------------------------------------
+002210  8100-AZZERA-CHECKPOINT.
+002215      MOVE "OPEN    " TO CLI-OPERAZIONE-CORRENTE.
+002220      OPEN OUTPUT CHECKPOINT-F.
+002225      MOVE "CLOSE   " TO CLI-OPERAZIONE-CORRENTE.
+002230      CLOSE CHECKPOINT-F.
+002235  8100-AZZERA-CHECKPOINT-EXIT.
+002240      EXIT.
